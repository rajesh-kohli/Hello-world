@@ -0,0 +1,154 @@
+       id division.
+       program-id. greetrpt.
+      *
+      * Reads the GREETING-LOG audit trail produced by hello-world and
+      * produces a daily summary report - total greetings issued,
+      * broken out by message id/language, with run date and job name.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select greeting-log-file assign to "GREETLOG"
+               organization is sequential
+               file status is ws-greeting-log-status.
+           select report-file assign to "GREETSUM"
+               organization is sequential
+               file status is ws-report-status.
+      *
+       data division.
+       file section.
+       fd  greeting-log-file.
+           copy GREETLOG.
+      *
+       fd  report-file.
+       01 rpt-line                  pic x(80).
+      *
+       working-storage section.
+       01 ws-greeting-log-status    pic xx.
+       01 ws-report-status          pic xx.
+       01 ws-eof-flag                pic x value "N".
+           88 ws-eof                     value "Y".
+       01 ws-total-count             pic 9(7) value zero.
+       01 ws-run-date                pic x(8).
+       01 ws-job-name                pic x(8) value spaces.
+       01 ws-rpt-parm.
+           05 ws-parm-job-name          pic x(8).
+           05 filler                    pic x(72).
+       01 ws-max-summary-entries     pic 9(3) value 50.
+       01 ws-summary-table.
+           05 ws-summary-entry occurs 50 times.
+               10 ws-sum-message-id     pic x(6).
+               10 ws-sum-language-code  pic x(3).
+               10 ws-sum-count          pic 9(7).
+       01 ws-table-count             pic 9(3) value zero.
+       01 ws-overflow-count          pic 9(7) value zero.
+       01 ws-sum-idx                 pic 9(3).
+       01 ws-search-idx              pic 9(3).
+       01 ws-found-flag              pic x value "N".
+           88 ws-found                   value "Y".
+      *
+       procedure division.
+      *
+       0010-start.
+           perform 0015-read-parm-card.
+           perform 0020-init-report.
+           perform 0030-process-log.
+           perform 0040-print-summary.
+           perform 0050-close-out.
+           goback.
+      *
+       0015-read-parm-card.
+           accept ws-rpt-parm from sysin.
+           move ws-parm-job-name to ws-job-name.
+           if ws-job-name = spaces
+               move "HELLOWLD" to ws-job-name
+           end-if.
+           move function current-date(1:8) to ws-run-date.
+      *
+       0020-init-report.
+           open input greeting-log-file.
+           open output report-file.
+      *
+      * GREETLOG DD is DISP=(MOD,KEEP,KEEP), so the log accumulates
+      * across every calendar day's run rather than resetting - each
+      * row is filtered against ws-run-date here so this stays a daily
+      * summary instead of a running total since the log began.
+       0030-process-log.
+           perform until ws-eof
+               read greeting-log-file
+                   at end
+                       set ws-eof to true
+                   not at end
+                       if gl-timestamp(1:8) = ws-run-date
+                           perform 0035-accumulate
+                       end-if
+               end-read
+           end-perform.
+      *
+       0035-accumulate.
+           add 1 to ws-total-count.
+           perform 0037-find-or-add-entry.
+      *
+       0037-find-or-add-entry.
+           set ws-found-flag to "N".
+           move 1 to ws-search-idx.
+           perform until ws-search-idx > ws-table-count or ws-found
+               if ws-sum-message-id(ws-search-idx) = gl-message-id
+                  and ws-sum-language-code(ws-search-idx)
+                      = gl-language-code
+                   add 1 to ws-sum-count(ws-search-idx)
+                   set ws-found to true
+               else
+                   add 1 to ws-search-idx
+               end-if
+           end-perform.
+           if not ws-found
+               if ws-table-count < ws-max-summary-entries
+                   add 1 to ws-table-count
+                   move gl-message-id
+                       to ws-sum-message-id(ws-table-count)
+                   move gl-language-code
+                       to ws-sum-language-code(ws-table-count)
+                   move 1 to ws-sum-count(ws-table-count)
+               else
+                   add 1 to ws-overflow-count
+                   display "GREETRPT: summary table full at "
+                       ws-max-summary-entries
+                       " message id/language combinations - "
+                       gl-message-id " " gl-language-code
+                       " folded into overflow count"
+               end-if
+           end-if.
+      *
+       0040-print-summary.
+           move spaces to rpt-line.
+           string "GREETING SUMMARY REPORT  JOB: " ws-job-name
+               "  RUN DATE: " ws-run-date
+               delimited by size into rpt-line.
+           write rpt-line.
+           move spaces to rpt-line.
+           string "TOTAL GREETINGS ISSUED: " ws-total-count
+               delimited by size into rpt-line.
+           write rpt-line.
+           perform varying ws-sum-idx from 1 by 1
+                   until ws-sum-idx > ws-table-count
+               move spaces to rpt-line
+               string "MSG-ID: " ws-sum-message-id(ws-sum-idx)
+                   "  LANG: " ws-sum-language-code(ws-sum-idx)
+                   "  COUNT: " ws-sum-count(ws-sum-idx)
+                   delimited by size into rpt-line
+               write rpt-line
+           end-perform.
+           if ws-overflow-count > zero
+               move spaces to rpt-line
+               string "NOTE: " ws-overflow-count
+                   " GREETINGS FROM MESSAGE ID/LANGUAGE COMBINATIONS"
+                   " BEYOND THE FIRST " ws-max-summary-entries
+                   " ARE NOT BROKEN OUT ABOVE"
+                   delimited by size into rpt-line
+               write rpt-line
+           end-if.
+      *
+       0050-close-out.
+           close greeting-log-file.
+           close report-file.
