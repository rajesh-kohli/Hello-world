@@ -0,0 +1,164 @@
+       id division.
+       program-id. hellodrv.
+      *
+      * Daily driver - reads the SYSIN parameter card, resolves the
+      * requested message id from the GREETINGS master (validating
+      * it as before), then loads an in-memory message table from
+      * the master so a single run can cycle through every message
+      * variant on file instead of repeating one fixed string, and
+      * CALLs the hello-world subprogram to run the batch.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select greetings-file assign to "GREETINGS"
+               organization is indexed
+               access mode is dynamic
+               record key is gr-message-id
+               file status is ws-greetings-status.
+           select validation-error-file assign to "GREETVAL"
+               organization is sequential
+               file status is ws-validation-status.
+      *
+       data division.
+       file section.
+       fd  greetings-file.
+           copy GREETREC.
+      *
+       fd  validation-error-file.
+           copy GREETVER.
+      *
+       working-storage section.
+       01 ws-greetings-status   pic xx.
+       01 ws-validation-status  pic xx.
+       01 ws-current-timestamp  pic x(21).
+       01 ws-rep-count          pic 9(5) value zero.
+       01 ws-table-count        pic 9(5) value zero.
+       01 ws-max-table-entries  pic 9(5) value 50.
+       01 ws-more-rows          pic x value "Y".
+           88 ws-no-more-rows       value "N".
+       01 ws-parm-card.
+           05 ws-parm-message-id   pic x(6).
+           05 ws-parm-rep-count    pic 9(5).
+           05 filler               pic x(69).
+       01 ws-log-message-id     pic x(6).
+      *
+       01 ws-message-table.
+           05 ws-table-entry occurs 1 to 50 times
+                   depending on ws-table-count.
+               10 ws-tbl-message-id     pic x(6).
+               10 ws-tbl-language-code  pic x(3).
+               10 ws-tbl-message-text   pic x(12).
+      *
+       procedure division.
+      *
+       0010-start.
+           perform 0015-read-parm-card.
+           perform 0016-validate-parm-message.
+           perform 0020-load-message-table.
+           call "hello-world" using ws-rep-count ws-table-count
+               ws-message-table
+           end-call.
+           goback.
+      *
+       0015-read-parm-card.
+           accept ws-parm-card from sysin.
+           move ws-parm-rep-count to ws-rep-count.
+           if ws-rep-count = zero
+               move 3 to ws-rep-count
+           end-if.
+           if ws-parm-message-id = spaces
+               move "MSG001" to ws-parm-message-id
+           end-if.
+      *
+      * Only checks that the requested id exists - 0020-load-message-
+      * table re-reads this same row (and every other row) when it
+      * builds the table, so truncation/blank checks live there only
+      * and this would otherwise double up a GREETVAL entry for it.
+       0016-validate-parm-message.
+           open input greetings-file.
+           move ws-parm-message-id to gr-message-id.
+           read greetings-file
+               invalid key
+                   continue
+           end-read.
+           if ws-greetings-status not = "00"
+               move ws-parm-message-id to ws-log-message-id
+               move "NOTFD" to gv-reason-code
+               move "message id not found on greetings master"
+                   to gv-reason-text
+               perform 0019-log-validation-error
+           end-if.
+           close greetings-file.
+      *
+       0019-log-validation-error.
+           move function current-date to ws-current-timestamp.
+           open extend validation-error-file.
+           if ws-validation-status = "35"
+               open output validation-error-file
+           end-if.
+           move ws-current-timestamp to gv-timestamp.
+           move ws-log-message-id to gv-message-id.
+           write greeting-validation-rec.
+           close validation-error-file.
+      *
+       0020-load-message-table.
+      * No START here - the whole master is wanted in the table (not
+      * just rows keyed at or after the SYSIN message id), and OPEN
+      * INPUT on an indexed file already positions to the first
+      * record for a subsequent READ NEXT.
+           move zero to ws-table-count.
+           move "Y" to ws-more-rows.
+           open input greetings-file.
+           perform until ws-no-more-rows
+                       or ws-table-count >= ws-max-table-entries
+               read greetings-file next record
+                   at end
+                       move "N" to ws-more-rows
+                   not at end
+                       add 1 to ws-table-count
+                       move gr-message-id
+                           to ws-tbl-message-id(ws-table-count)
+                       move gr-language-code
+                           to ws-tbl-language-code(ws-table-count)
+                       move gr-message-text(1:12)
+                           to ws-tbl-message-text(ws-table-count)
+                       if gr-message-text(1:12) = spaces
+                           move "Hello World"
+                               to ws-tbl-message-text(ws-table-count)
+                           move "BLANK" to gv-reason-code
+                           move
+                             "message text resolved to blank, defaulted"
+                               to gv-reason-text
+                           move gr-message-id to ws-log-message-id
+                           perform 0019-log-validation-error
+                       else
+                           if gr-message-text(13:48) not = spaces
+                               move "TRUNC" to gv-reason-code
+                               move
+                                 "message text longer than field"
+                                   to gv-reason-text
+                               move gr-message-id to ws-log-message-id
+                               perform 0019-log-validation-error
+                           end-if
+                       end-if
+               end-read
+           end-perform.
+           close greetings-file.
+           if ws-table-count >= ws-max-table-entries
+                   and ws-more-rows = "Y"
+               move ws-parm-message-id to ws-log-message-id
+               move "OVFLW" to gv-reason-code
+               move "master has more rows than table holds"
+                   to gv-reason-text
+               perform 0019-log-validation-error
+               display "HELLODRV: GREETINGS has more than "
+                   ws-max-table-entries
+                   " distinct rows - remainder dropped from this run"
+           end-if.
+           if ws-table-count = zero
+               move 1 to ws-table-count
+               move ws-parm-message-id to ws-tbl-message-id(1)
+               move "UNK" to ws-tbl-language-code(1)
+               move "Hello World" to ws-tbl-message-text(1)
+           end-if.
