@@ -0,0 +1,9 @@
+      *
+      * GREETING-REC - one row of the GREETINGS master file.
+      * Keyed by GR-MESSAGE-ID so new languages/variants can be added
+      * as data instead of a source change.
+      *
+       01  greeting-rec.
+           05  gr-message-id           pic x(6).
+           05  gr-language-code        pic x(3).
+           05  gr-message-text         pic x(60).
