@@ -0,0 +1,8 @@
+      *
+      * VISITOR-COUNT-REC - persistent cumulative visitor counter.
+      * One row keyed "LIFETIME" for the all-time total and one row
+      * per YYYYMM for the current month's total.
+      *
+       01  visitor-count-rec.
+           05  vc-counter-key          pic x(8).
+           05  vc-counter-total        pic 9(9).
