@@ -0,0 +1,10 @@
+      *
+      * GREETING-VALIDATION-REC - one line per greeting record that
+      * failed or had to be flagged by 0018-validate-greeting, so a
+      * bad record is logged instead of silently truncated/displayed.
+      *
+       01  greeting-validation-rec.
+           05  gv-timestamp            pic x(21).
+           05  gv-message-id           pic x(6).
+           05  gv-reason-code          pic x(5).
+           05  gv-reason-text          pic x(40).
