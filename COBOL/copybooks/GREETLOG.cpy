@@ -0,0 +1,9 @@
+      *
+      * GREETING-LOG-REC - one audit line per greeting displayed.
+      *
+       01  greeting-log-rec.
+           05  gl-timestamp            pic x(21).
+           05  gl-loop-count           pic 9(5).
+           05  gl-message-id           pic x(6).
+           05  gl-language-code        pic x(3).
+           05  gl-message-text         pic x(60).
