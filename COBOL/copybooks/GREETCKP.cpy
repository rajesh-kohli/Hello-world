@@ -0,0 +1,9 @@
+      *
+      * GREETING-CKPT-REC - restart checkpoint for 00020-loop so an
+      * abended run can resume from the last saved loop-count instead
+      * of reprocessing greetings already issued.
+      *
+       01  greeting-ckpt-rec.
+           05  ckpt-run-id             pic x(8).
+           05  ckpt-loop-count         pic 9(5).
+           05  ckpt-message-id         pic x(6).
