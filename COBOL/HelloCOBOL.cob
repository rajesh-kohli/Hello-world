@@ -1,25 +1,171 @@
        id division.
        program-id. hello-world.
+      *
+      * Callable greeting subprogram. Business logic only - the
+      * greeting text/rep count/message id/language are supplied by
+      * the caller (e.g. HELLODRV) via the linkage section below, so
+      * other jobs can CALL this instead of maintaining their own
+      * copy of the display/log/checkpoint/count logic.
       *
        environment division.
        input-output section.
+       file-control.
+           select greeting-log-file assign to "GREETLOG"
+               organization is sequential
+               file status is ws-greeting-log-status.
+           select checkpoint-file assign to "GREETCKPT"
+               organization is indexed
+               access mode is dynamic
+               record key is ckpt-run-id
+               file status is ws-checkpoint-status.
+           select visitor-count-file assign to "VISCOUNT"
+               organization is indexed
+               access mode is dynamic
+               record key is vc-counter-key
+               file status is ws-visitor-count-status.
       *
        data division.
+       file section.
+       fd  greeting-log-file.
+           copy GREETLOG.
+      *
+       fd  checkpoint-file.
+           copy GREETCKP.
+      *
+       fd  visitor-count-file.
+           copy VISCOUNT.
+      *
        working-storage section.
-       01 greeting              pic x(12).
-       01 loop-count            pic 9 value zero.
+       01 loop-count            pic 9(5) value zero.
+       01 ws-greeting-log-status pic xx.
+       01 ws-checkpoint-status  pic xx.
+       01 ws-restarted-run      pic x value "N".
+           88 ws-is-restarted-run    value "Y".
+      * Checkpointed every iteration (not batched) so ckpt-loop-count
+      * always matches exactly how far greeting-log-file has been
+      * written - anything less risks re-writing (and over-counting)
+      * audit log rows already on file when a restarted run resumes.
+       01 ws-checkpoint-interval pic 9(3) value 1.
+       01 ws-current-timestamp  pic x(21).
+       01 ws-visitor-count-status pic xx.
+       01 ws-month-key          pic x(8).
+       01 ws-table-index        pic 9(5).
       *
-       procedure division.
+       linkage section.
+       01 lk-rep-count          pic 9(5).
+       01 lk-table-count        pic 9(5).
+       01 lk-message-table.
+           05 lk-table-entry occurs 1 to 50 times
+                   depending on lk-table-count.
+               10 lk-tbl-message-id     pic x(6).
+               10 lk-tbl-language-code  pic x(3).
+               10 lk-tbl-message-text   pic x(12).
+      *
+       procedure division using lk-rep-count lk-table-count
+               lk-message-table.
+      *
+      * Mainline - 0010-start falls through into 00020-loop and on
+      * into 9999-end, which gobacks before any of the subroutine
+      * paragraphs below it are reached.
       *
        0010-start.
-           move "Hello World" to greeting.
-           display greeting.
+           perform 0017-open-checkpoint.
       *
        00020-loop.
-           perform until loop-count = 3
+           if ws-is-restarted-run
+               open extend greeting-log-file
+           else
+               open output greeting-log-file
+           end-if.
+           perform varying loop-count from loop-count by 1
+                   until loop-count >= lk-rep-count
+               compute ws-table-index =
+                   function mod(loop-count, lk-table-count) + 1
+               display lk-tbl-message-text(ws-table-index)
                display "Nice to meet you!"
-               add 1 to loop-count
+               perform 0025-write-audit-log
+               perform 0027-checkpoint-progress
            end-perform.
+           close greeting-log-file.
       *
        9999-end.
-       goback.      
+           perform 0031-update-visitor-count.
+           perform 0029-close-checkpoint.
+           goback.
+      *
+      * Subroutine paragraphs - reached only via PERFORM, never by
+      * fall-through, since 9999-end above always gobacks first.
+      *
+       0017-open-checkpoint.
+           open i-o checkpoint-file.
+           if ws-checkpoint-status = "35"
+               open output checkpoint-file
+               close checkpoint-file
+               open i-o checkpoint-file
+           end-if.
+           move "HELLOWLD" to ckpt-run-id.
+           read checkpoint-file
+               invalid key
+                   move zero to ckpt-loop-count
+                   move lk-tbl-message-id(1) to ckpt-message-id
+                   write greeting-ckpt-rec
+           end-read.
+      * A checkpoint record with ckpt-loop-count > 0 means a prior run
+      * left off mid-batch - that is the only case that is a restart.
+      * The READ's status can't be tested after the WRITE above (the
+      * WRITE overlays ws-checkpoint-status with its own outcome), so
+      * the restart decision is keyed on ckpt-loop-count itself.
+           if ckpt-loop-count > zero
+               move ckpt-loop-count to loop-count
+               set ws-is-restarted-run to true
+           end-if.
+      *
+       0025-write-audit-log.
+           move function current-date to ws-current-timestamp.
+           move ws-current-timestamp to gl-timestamp.
+           compute gl-loop-count = loop-count + 1.
+           move lk-tbl-message-id(ws-table-index) to gl-message-id.
+           move lk-tbl-language-code(ws-table-index)
+               to gl-language-code.
+           move lk-tbl-message-text(ws-table-index) to gl-message-text.
+           write greeting-log-rec.
+      *
+       0027-checkpoint-progress.
+           if function mod(loop-count + 1, ws-checkpoint-interval)
+                   = zero
+              or loop-count + 1 = lk-rep-count
+               compute ckpt-loop-count = loop-count + 1
+               rewrite greeting-ckpt-rec
+           end-if.
+      *
+       0029-close-checkpoint.
+           move zero to ckpt-loop-count.
+           rewrite greeting-ckpt-rec.
+           close checkpoint-file.
+      *
+       0031-update-visitor-count.
+           open i-o visitor-count-file.
+           if ws-visitor-count-status = "35"
+               open output visitor-count-file
+               close visitor-count-file
+               open i-o visitor-count-file
+           end-if.
+           move "LIFETIME" to vc-counter-key.
+           perform 0033-increment-counter.
+           move spaces to ws-month-key.
+           move function current-date(1:6) to ws-month-key.
+           move ws-month-key to vc-counter-key.
+           perform 0033-increment-counter.
+           close visitor-count-file.
+      *
+       0033-increment-counter.
+           read visitor-count-file
+               invalid key
+                   move zero to vc-counter-total
+           end-read.
+           add loop-count to vc-counter-total.
+           if ws-visitor-count-status = "00"
+               rewrite visitor-count-rec
+           else
+               write visitor-count-rec
+           end-if.
