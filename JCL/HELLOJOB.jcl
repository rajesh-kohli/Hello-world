@@ -0,0 +1,43 @@
+//HELLOWLD JOB (ACCTNO),'GREETING DESK',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOWLD - DAILY GREETING DESK BATCH RUN                     *
+//* SCHEDULED DAILY IN THE GREETDLY BATCH GROUP.                 *
+//* STEP010 RUNS THE HELLODRV DRIVER, WHICH LOADS AN IN-MEMORY   *
+//* MESSAGE TABLE FROM THE GREETINGS MASTER AND CALLS THE        *
+//* HELLO-WORLD SUBPROGRAM, WHICH CYCLES THROUGH THAT TABLE FOR  *
+//* THE REP COUNT GIVEN ON THE SYSIN CARD BELOW (MESSAGE ID +    *
+//* REP COUNT), DISPLAYING/LOGGING/CHECKPOINTING/COUNTING EACH   *
+//* GREETING. STEP020 ONLY RUNS IF STEP010 ENDED CLEAN AND       *
+//* PRODUCES THE DAILY GREETING SUMMARY REPORT FROM GREETLOG.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLODRV
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETINGS DD DSN=PROD.GREETING.MASTER,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=95)
+//GREETCKPT DD DSN=PROD.GREETING.CKPT,DISP=SHR
+//GREETVAL DD  DSN=PROD.GREETING.VALERR,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=72)
+//VISCOUNT DD  DSN=PROD.GREETING.VCOUNT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+MSG00100025
+/*
+//*
+//* STEP020 IS SKIPPED IF STEP010 ABENDED OR RETURNED A NON-ZERO
+//* CONDITION CODE, SO A BAD RUN NEVER GETS SUMMARIZED AS CLEAN.
+//*
+//STEP020  EXEC PGM=GREETRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,DISP=SHR
+//GREETSUM DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+HELLOWLD
+/*
+//
